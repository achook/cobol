@@ -1,32 +1,698 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIZZBUZZ.
-       
-       ENVIRONMENT DIVISION.
-       
-       DATA DIVISION.
-       
-       WORKING-STORAGE SECTION.
-       77 IDX PICTURE 999.
-       77 FIVE PICTURE 9.
-       77 THREE PICTURE 9.
-       
-       PROCEDURE DIVISION.
-       BEGIN.
-           MOVE 1 TO IDX.
-           PERFORM FIZZBUZZ UNTIL IDX = 101.
-           STOP RUN.
-       FIZZBUZZ.
-           COMPUTE THREE = FUNCTION MOD(IDX 3)
-           COMPUTE FIVE = FUNCTION MOD(IDX 5)
-
-           IF THREE IS EQUAL TO 0 AND FIVE IS EQUAL TO 0 THEN
-               DISPLAY "FIZZBUZZ"
-           ELSE IF THREE IS EQUAL TO 0 THEN
-               DISPLAY "FIZZ"
-           ELSE IF FIVE IS EQUAL TO 0 THEN
-               DISPLAY "BUZZ"
-           ELSE
-               DISPLAY IDX
-           END-IF.
-
-           ADD 1 TO IDX.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. FIZZBUZZ.
+000030 AUTHOR. D SANTORO.
+000040 INSTALLATION. AMALGAMATED DATA PROCESSING - BATCH SUPPORT.
+000050 DATE-WRITTEN. 01/04/1987.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY.                                     *
+000090*   DATE       INIT  DESCRIPTION                            *
+000100*   ---------- ----  ------------------------------------   *
+000110*   01/04/1987 DS    ORIGINAL PROGRAM.                      *
+000120*   08/09/2026 JHK   ADD FZBOUT QSAM OUTPUT FILE CARRYING   *
+000130*                    IDX AND CLASSIFICATION TEXT SO         *
+000140*                    DOWNSTREAM STEPS HAVE A REAL DATASET   *
+000150*                    INSTEAD OF SCRAPING THE JOB LOG.        *
+000160*   08/09/2026 JHK   READ UPPER BOUND AND THE TWO DIVISOR   *
+000170*                    VALUES FROM AN FZBCTL CONTROL CARD SO  *
+000180*                    OPERATIONS CAN CHANGE THE RANGE AND    *
+000190*                    DIVISORS PER RUN WITHOUT A RECOMPILE.  *
+000200*                    DEFAULTS OF 100/3/5 APPLY WHEN NO      *
+000210*                    CONTROL CARD IS SUPPLIED.               *
+000220*   08/09/2026 JHK   ADD FZBCKPT CHECKPOINT FILE. THE LOOP  *
+000230*                    NOW CHECKPOINTS THE LAST COMPLETED IDX *
+000240*                    EVERY FZB-CKPT-INTERVAL RECORDS AND    *
+000250*                    BEGIN RESUMES FROM THE LAST CHECKPOINT *
+000260*                    ON A RESTARTED RUN.                    *
+000270*   08/09/2026 JHK   ADD FZBRPT CONTROL TOTALS REPORT.      *
+000280*                    TALLY PLAIN/FIZZ/BUZZ/FIZZBUZZ COUNTS  *
+000290*                    AS THE LOOP RUNS AND WRITE A SUMMARY   *
+000300*                    AT STOP RUN. COUNTS ARE ALSO CARRIED   *
+000310*                    IN THE CHECKPOINT RECORD SO A          *
+000320*                    RESTARTED RUN'S TOTALS STAY ACCURATE.  *
+000330*   08/09/2026 JHK   REPLACE THE FIXED 3/5 DIVISOR FIELDS   *
+000340*                    WITH A TABLE OF DIVISOR/LABEL RULES    *
+000350*                    (FZBRULT) LOADED FROM TYPE "2" FZBCTL  *
+000360*                    CARDS. NEW CATEGORIES (E.G. "BANG"/7)  *
+000370*                    ARE ADDED WITH A CARD, NOT A RECOMPILE.*
+000380*                    DEFAULTS TO FIZZ/3, BUZZ/5 WHEN NO     *
+000390*                    RULE CARDS ARE SUPPLIED. THE CONTROL   *
+000400*                    TOTALS REPORT GAINS AN "OTHER" BUCKET  *
+000410*                    FOR IDX VALUES THAT MATCH A CATEGORY   *
+000420*                    BEYOND THE FIRST TWO RULE ENTRIES.     *
+000430*   08/09/2026 JHK   VALIDATE THE REQUESTED UPPER BOUND     *
+000440*                    AGAINST IDX'S PIC 999 CAPACITY BEFORE  *
+000450*                    THE LOOP STARTS. A REQUEST THAT WOULD  *
+000460*                    OVERFLOW IDX NOW ABENDS WITH RC=8      *
+000470*                    INSTEAD OF WRAPPING SILENTLY.          *
+000480*   08/09/2026 JHK   ADD FZBHIST VSAM KSDS. EVERY CLASSIFIED  *
+000490*                    IDX IS NOW ALSO WRITTEN TO FZBHIST KEYED *
+000500*                    BY RUN DATE AND IDX, SO THE NEW FZBCMPR  *
+000510*                    PROGRAM CAN RECONCILE TODAY'S FIZZ/BUZZ/ *
+000520*                    FIZZBUZZ COUNTS AGAINST THE PRIOR RUN.   *
+000530*   08/09/2026 JHK   ADD FZBXTR DOWNSTREAM INTERFACE EXTRACT. *
+000540*                    EVERY CLASSIFIED IDX IS ALSO WRITTEN TO  *
+000550*                    FZBXTR CARRYING IDX, THE ONE-CHARACTER   *
+000560*                    CLASSIFICATION CODE AND THE RUN DATE/    *
+000570*                    TIME, SO OTHER SHOP JOBS CAN CONSUME     *
+000580*                    TODAY'S RESULTS AS A FEED INSTEAD OF     *
+000590*                    PARSING DISPLAY OUTPUT.                  *
+000600*   08/09/2026 JHK   MOVE IDX AND THE RULE TABLE'S DIVISOR    *
+000610*                    FIELD TO COMP-3 AND BUFFER CONSOLE       *
+000620*                    OUTPUT INTO BLOCKS OF FZB-DISP-BUFF-MAX  *
+000630*                    LINES INSTEAD OF DISPLAYING ONE LINE PER *
+000640*                    RECORD, SO A HIGH-VOLUME RANGE FITS THE  *
+000650*                    BATCH WINDOW.                            *
+000660*   08/09/2026 JHK   KEY FZBHIST-FILE ON THE FULL FZB-HIST-KEY *
+000670*                    (DATE+IDX), NOT JUST THE DATE, SO EVERY   *
+000680*                    IDX GETS ITS OWN RECORD INSTEAD OF ONE    *
+000690*                    REWRITTEN ROW PER DAY. STAMP THE          *
+000700*                    CHECKPOINT RECORD WITH THE RUN DATE AND   *
+000710*                    ONLY TREAT IT AS A LIVE RESTART POINT     *
+000720*                    WHEN THAT DATE IS TODAY'S, SO A           *
+000730*                    CHECKPOINT LEFT BY A PRIOR DAY'S          *
+000740*                    COMPLETED RUN NO LONGER SKIPS THE ENTIRE  *
+000750*                    NEXT DAY'S RUN. SAVE/RESTORE THE OTHER-   *
+000760*                    CATEGORY COUNT IN THE CHECKPOINT RECORD   *
+000770*                    TOO. REJECT A ZERO CHECKPOINT INTERVAL OR *
+000780*                    RULE DIVISOR FROM THE CONTROL CARD BEFORE *
+000790*                    THE LOOP STARTS INSTEAD OF DIVIDING BY    *
+000800*                    ZERO ON THE FIRST RECORD.                 *
+000810*   08/09/2026 JHK   ABEND RC=8 IN 1100-READ-CTL-RECORD WHEN A  *
+000820*                    TYPE "2" RULE CARD WOULD PUSH FZB-RULE-    *
+000830*                    COUNT PAST FZB-RULE-TABLE-MAX (10 ENTRIES) *
+000840*                    INSTEAD OF SUBSCRIPTING PAST THE END OF    *
+000850*                    FZB-RULE-TABLE AND CORRUPTING STORAGE.     *
+000860*                    CHECKPOINT EVERY RECORD RATHER THAN EVERY  *
+000870*                    FZB-CKPT-INTERVAL RECORDS, SINCE FZBOUT    *
+000880*                    AND FZBXTR ARE ALSO WRITTEN EVERY RECORD   *
+000890*                    AND OPEN EXTEND ON RESTART WOULD OTHERWISE *
+000900*                    RE-APPEND ANY IDX WRITTEN SINCE THE LAST   *
+000910*                    CHECKPOINT. FZB-CKPT-INTERVAL IS NO LONGER *
+000920*                    USED TO GATE THE WRITE, SO THE ZERO-       *
+000930*                    INTERVAL ABEND CHECK IN 1500-VALIDATE-     *
+000940*                    RANGE IS RETIRED ALONG WITH IT. ADD AN ON  *
+000950*                    OVERFLOW CLAUSE TO THE STRING THAT BUILDS  *
+000960*                    FZB-CLASS-TEXT SO THREE OR MORE MATCHING   *
+000970*                    RULE ENTRIES ABEND RC=8 INSTEAD OF         *
+000980*                    SILENTLY TRUNCATING THE CLASSIFICATION     *
+000990*                    TEXT PAST ITS PIC X(20).                   *
+001000*   08/09/2026 JHK   REJECT AN UPPER BOUND OF 999 IN 1500-      *
+001010*                    VALIDATE-RANGE, NOT JUST ONE GREATER THAN   *
+001020*                    999 - THE LOOP'S ADD 1 TO IDX HAS TO LAND   *
+001030*                    ON 1000 TO STOP, WHICH THE PIC 999 IDX      *
+001040*                    FIELD CANNOT HOLD, SO A BOUND OF 999 WAS    *
+001050*                    WRAPPING IDX TO 000 AND LOOPING FOREVER.    *
+001060*                    GUARD THE RESTART COMPUTE IN 2000-CHECK-    *
+001070*                    RESTART THE SAME WAY - A CHECKPOINT AT OR   *
+001080*                    PAST THE UPPER BOUND NOW SETS IDX TO STOP   *
+001090*                    THE LOOP INSTEAD OF BEING INCREMENTED PAST  *
+001100*                    IT, SINCE THAT COMPUTE CAN OVERFLOW THE     *
+001110*                    SAME FIELD THE SAME WAY. FLUSH THE DISPLAY  *
+001120*                    BUFFER IN 4100-CHECK-RULE-ENTRY BEFORE THE  *
+001130*                    CLASSIFICATION-TEXT OVERFLOW ABEND SO       *
+001140*                    ALREADY-CLASSIFIED LINES STILL REACH        *
+001150*                    SYSOUT INSTEAD OF BEING LOST WITH THE       *
+001160*                    UNFLUSHED BUFFER.                           *
+001170*----------------------------------------------------------*
+001180
+001190 ENVIRONMENT DIVISION.
+001200
+001210 INPUT-OUTPUT SECTION.
+001220 FILE-CONTROL.
+001230     SELECT FZBCTL-FILE ASSIGN TO FZBCTL
+001240         ORGANIZATION IS SEQUENTIAL
+001250         FILE STATUS IS FZB-CTL-FILE-STATUS.
+001260     SELECT FZBOUT-FILE ASSIGN TO FZBOUT
+001270         ORGANIZATION IS SEQUENTIAL.
+001280     SELECT FZBCKPT-FILE ASSIGN TO FZBCKPT
+001290         ORGANIZATION IS SEQUENTIAL
+001300         FILE STATUS IS FZB-CKPT-FILE-STATUS.
+001310     SELECT FZBRPT-FILE ASSIGN TO FZBRPT
+001320         ORGANIZATION IS SEQUENTIAL.
+001330     SELECT FZBHIST-FILE ASSIGN TO FZBHIST
+001340         ORGANIZATION IS INDEXED
+001350         ACCESS MODE IS DYNAMIC
+001360         RECORD KEY IS FZB-HIST-KEY
+001370         FILE STATUS IS FZB-HIST-FILE-STATUS.
+001380     SELECT FZBXTR-FILE ASSIGN TO FZBXTR
+001390         ORGANIZATION IS SEQUENTIAL.
+001400
+001410 DATA DIVISION.
+001420
+001430 FILE SECTION.
+001440 FD  FZBCTL-FILE
+001450     RECORDING MODE IS F
+001460     BLOCK CONTAINS 0 RECORDS
+001470     LABEL RECORDS ARE STANDARD.
+001480     COPY FZBCTLR.
+001490
+001500 FD  FZBOUT-FILE
+001510     RECORDING MODE IS F
+001520     BLOCK CONTAINS 0 RECORDS
+001530     LABEL RECORDS ARE STANDARD.
+001540     COPY FZBOUTR.
+001550
+001560 FD  FZBCKPT-FILE
+001570     RECORDING MODE IS F
+001580     BLOCK CONTAINS 0 RECORDS
+001590     LABEL RECORDS ARE STANDARD.
+001600     COPY FZBCKPR.
+001610
+001620 FD  FZBRPT-FILE
+001630     RECORDING MODE IS F
+001640     BLOCK CONTAINS 0 RECORDS
+001650     LABEL RECORDS ARE STANDARD.
+001660     COPY FZBRPTR.
+001670
+001680 FD  FZBHIST-FILE
+001690     LABEL RECORDS ARE STANDARD.
+001700     COPY FZBHSTR.
+001710
+001720 FD  FZBXTR-FILE
+001730     RECORDING MODE IS F
+001740     BLOCK CONTAINS 0 RECORDS
+001750     LABEL RECORDS ARE STANDARD.
+001760     COPY FZBXTRR.
+001770
+001780 WORKING-STORAGE SECTION.
+001790 77 IDX PICTURE 9(03) COMP-3.
+001800 77 FZB-CTL-FILE-STATUS  PIC X(02) VALUE "00".
+001810 77 FZB-CTL-EOF-SW       PIC X(01) VALUE "N".
+001820     88 FZB-CTL-EOF                VALUE "Y".
+001830 77 FZB-UPPER-BOUND      PIC 9(05) VALUE 100.
+001840 77 FZB-IDX-MAX-CAPACITY PIC 9(05) VALUE 999.
+001850 77 FZB-RULE-TABLE-MAX   PIC 9(02) VALUE 10.
+001860 77 FZB-CKPT-FILE-STATUS PIC X(02) VALUE "00".
+001870 77 FZB-CKPT-INTERVAL    PIC 9(05) VALUE 10.
+001880 77 FZB-CKPT-EOF-SW      PIC X(01) VALUE "N".
+001890     88 FZB-CKPT-EOF               VALUE "Y".
+001900 77 FZB-RESTART-SW       PIC X(01) VALUE "N".
+001910     88 FZB-RESTART-RUN            VALUE "Y".
+001920 77 FZB-LAST-CKPT-IDX    PIC 9(05) VALUE 0.
+001930 77 FZB-LAST-CKPT-DATE   PIC 9(08) VALUE 0.
+001940 77 FZB-CLASS-TEXT       PIC X(20) VALUE SPACES.
+001950 77 FZB-CLASS-PTR        PIC 9(03) VALUE 1.
+001960 77 FZB-CLASS-KIND       PIC X(01) VALUE SPACE.
+001970     88 FZB-CLASS-IS-PLAIN         VALUE "P".
+001980     88 FZB-CLASS-IS-FIZZ          VALUE "F".
+001990     88 FZB-CLASS-IS-BUZZ          VALUE "B".
+002000     88 FZB-CLASS-IS-FIZZBUZZ      VALUE "X".
+002010     88 FZB-CLASS-IS-OTHER         VALUE "O".
+002020 77 FZB-MATCH-COUNT      PIC 9(02) VALUE 0.
+002030 77 FZB-MOD-RESULT       PIC 9(05) COMP-3 VALUE 0.
+002040 77 FZB-CNT-PLAIN        PIC 9(07) VALUE 0.
+002050 77 FZB-CNT-FIZZ         PIC 9(07) VALUE 0.
+002060 77 FZB-CNT-BUZZ         PIC 9(07) VALUE 0.
+002070 77 FZB-CNT-FIZZBUZZ     PIC 9(07) VALUE 0.
+002080 77 FZB-CNT-OTHER        PIC 9(07) VALUE 0.
+002090 77 FZB-CNT-TOTAL        PIC 9(07) VALUE 0.
+002100 77 FZB-RPT-NUMBER-ED    PIC ZZZZZZ9.
+002110 77 FZB-HIST-FILE-STATUS PIC X(02) VALUE "00".
+002120 77 FZB-RUN-DATE         PIC 9(08) VALUE 0.
+002130 77 FZB-RUN-TIME         PIC 9(08) VALUE 0.
+002140 77 FZB-DISP-BUFF-MAX    PIC 9(03) COMP-3 VALUE 50.
+002150 77 FZB-DISP-BUFF-CNT    PIC 9(03) COMP-3 VALUE 0.
+002160 01 FZB-DISP-BUFFER.
+002170     05 FZB-DISP-LINE OCCURS 50 TIMES
+002180             INDEXED BY FZB-DISP-NDX
+002190             PIC X(20).
+002200 COPY FZBRULT.
+002210
+002220 PROCEDURE DIVISION.
+002230 BEGIN.
+002240     PERFORM 1000-READ-CONTROL-CARD THRU 1000-EXIT.
+002250     PERFORM 1500-VALIDATE-RANGE THRU 1500-EXIT.
+002260
+002270     ACCEPT FZB-RUN-DATE FROM DATE YYYYMMDD.
+002280     ACCEPT FZB-RUN-TIME FROM TIME.
+002290
+002300     PERFORM 2000-CHECK-RESTART THRU 2000-EXIT.
+002310     PERFORM 2200-OPEN-HISTORY-FILE THRU 2200-EXIT.
+002320     IF FZB-RESTART-RUN
+002330         OPEN EXTEND FZBOUT-FILE
+002340         OPEN EXTEND FZBXTR-FILE
+002350     ELSE
+002360         OPEN OUTPUT FZBOUT-FILE
+002370         OPEN OUTPUT FZBXTR-FILE
+002380     END-IF.
+002390
+002400     PERFORM FIZZBUZZ UNTIL IDX > FZB-UPPER-BOUND.
+002410     PERFORM 7750-FLUSH-DISPLAY-BUFFER THRU 7750-EXIT.
+002420
+002430     CLOSE FZBOUT-FILE.
+002440     CLOSE FZBXTR-FILE.
+002450     CLOSE FZBCKPT-FILE.
+002460     CLOSE FZBHIST-FILE.
+002470
+002480     PERFORM 9000-WRITE-SUMMARY THRU 9000-EXIT.
+002490
+002500     STOP RUN.
+002510
+002520 FIZZBUZZ.
+002530     PERFORM 4000-CLASSIFY THRU 4000-EXIT.
+002540
+002550     PERFORM 7700-BUFFER-DISPLAY THRU 7700-EXIT.
+002560     MOVE IDX TO FZB-OUT-IDX.
+002570     MOVE FZB-CLASS-TEXT TO FZB-OUT-CLASS-TEXT.
+002580     WRITE FZB-OUT-RECORD.
+002590
+002600     PERFORM 7000-TALLY-COUNTS THRU 7000-EXIT.
+002610     PERFORM 7500-WRITE-HISTORY THRU 7500-EXIT.
+002620     PERFORM 7600-WRITE-EXTRACT THRU 7600-EXIT.
+002630     PERFORM 3000-CHECKPOINT THRU 3000-EXIT.
+002640
+002650     ADD 1 TO IDX.
+002660
+002670*----------------------------------------------------------*
+002680* 1000-READ-CONTROL-CARD - LOAD THE RANGE, CHECKPOINT       *
+002690*                          INTERVAL AND DIVISOR/LABEL RULE  *
+002700*                          TABLE FROM FZBCTL, IF SUPPLIED.  *
+002710*----------------------------------------------------------*
+002720 1000-READ-CONTROL-CARD.
+002730     OPEN INPUT FZBCTL-FILE.
+002740     IF FZB-CTL-FILE-STATUS IS EQUAL TO "00"
+002750         PERFORM 1100-READ-CTL-RECORD THRU 1100-EXIT
+002760             UNTIL FZB-CTL-EOF
+002770         CLOSE FZBCTL-FILE
+002780     END-IF.
+002790     IF FZB-RULE-COUNT IS EQUAL TO 0
+002800         PERFORM 1200-LOAD-DEFAULT-RULES THRU 1200-EXIT
+002810     END-IF.
+002820 1000-EXIT.
+002830     EXIT.
+002840
+002850 1100-READ-CTL-RECORD.
+002860     READ FZBCTL-FILE
+002870         AT END
+002880             MOVE "Y" TO FZB-CTL-EOF-SW
+002890         NOT AT END
+002900             EVALUATE TRUE
+002910                 WHEN FZB-CTL-IS-HEADER
+002920                     MOVE FZB-CTL-UPPER-BOUND TO FZB-UPPER-BOUND
+002930                     MOVE FZB-CTL-CKPT-INTVL TO FZB-CKPT-INTERVAL
+002940                 WHEN FZB-CTL-IS-RULE
+002950                     IF FZB-RULE-COUNT IS GREATER THAN OR EQUAL TO
+002960                             FZB-RULE-TABLE-MAX
+002970                         DISPLAY "FIZZBUZZ - ABEND - FZBCTL HAS "
+002980                             "MORE THAN " FZB-RULE-TABLE-MAX
+002990                             " TYPE ""2"" RULE CARDS - TABLE FULL"
+003000                         MOVE 8 TO RETURN-CODE
+003010                         STOP RUN
+003020                     END-IF
+003030                     ADD 1 TO FZB-RULE-COUNT
+003040                     MOVE FZB-CTL-DIVISOR
+003050                         TO FZB-RULE-DIVISOR(FZB-RULE-COUNT)
+003060                     MOVE FZB-CTL-LABEL
+003070                         TO FZB-RULE-LABEL(FZB-RULE-COUNT)
+003080                 WHEN OTHER
+003090                     CONTINUE
+003100             END-EVALUATE
+003110     END-READ.
+003120 1100-EXIT.
+003130     EXIT.
+003140
+003150 1200-LOAD-DEFAULT-RULES.
+003160     MOVE 2 TO FZB-RULE-COUNT.
+003170     MOVE 3 TO FZB-RULE-DIVISOR(1).
+003180     MOVE "FIZZ" TO FZB-RULE-LABEL(1).
+003190     MOVE 5 TO FZB-RULE-DIVISOR(2).
+003200     MOVE "BUZZ" TO FZB-RULE-LABEL(2).
+003210 1200-EXIT.
+003220     EXIT.
+003230
+003240*----------------------------------------------------------*
+003250* 1500-VALIDATE-RANGE - MAKE SURE THE REQUESTED UPPER       *
+003260*                       BOUND LEAVES ROOM FOR THE LOOP'S     *
+003270*                       ADD 1 TO IDX TO ADVANCE PAST IT      *
+003280*                       WITHOUT WRAPPING THE PIC 999 IDX     *
+003290*                       FIELD, AND THAT EVERY RULE-TABLE      *
+003300*                       DIVISOR IS NON-ZERO. AN UPPER BOUND   *
+003310*                       OF 999 ITSELF IS REJECTED BECAUSE     *
+003320*                       IDX HAS NO WAY TO REPRESENT 1000 TO   *
+003330*                       END THE LOOP - IT WOULD WRAP TO 000   *
+003340*                       AND LOOP FOREVER. A MISTYPED ZERO      *
+003350*                       RULE DIVISOR WOULD DIVIDE BY ZERO ON  *
+003360*                       THE FIRST RECORD.                      *
+003370*----------------------------------------------------------*
+003380 1500-VALIDATE-RANGE.
+003390     IF FZB-UPPER-BOUND IS GREATER THAN OR EQUAL TO
+003400             FZB-IDX-MAX-CAPACITY
+003410         DISPLAY "FIZZBUZZ - ABEND - REQUESTED UPPER BOUND OF "
+003420             FZB-UPPER-BOUND " MUST BE LESS THAN THE PIC 999 "
+003430             "CAPACITY OF IDX (" FZB-IDX-MAX-CAPACITY ")"
+003440         MOVE 8 TO RETURN-CODE
+003450         STOP RUN
+003460     END-IF.
+003470     PERFORM 1560-CHECK-ONE-DIVISOR THRU 1560-EXIT
+003480         VARYING FZB-RULE-NDX FROM 1 BY 1
+003490         UNTIL FZB-RULE-NDX IS GREATER THAN FZB-RULE-COUNT.
+003500 1500-EXIT.
+003510     EXIT.
+003520
+003530 1560-CHECK-ONE-DIVISOR.
+003540     IF FZB-RULE-DIVISOR(FZB-RULE-NDX) IS EQUAL TO 0
+003550         DISPLAY "FIZZBUZZ - ABEND - FZBCTL RULE ENTRY HAS A "
+003560             "ZERO DIVISOR"
+003570         MOVE 8 TO RETURN-CODE
+003580         STOP RUN
+003590     END-IF.
+003600 1560-EXIT.
+003610     EXIT.
+003620
+003630*----------------------------------------------------------*
+003640* 2000-CHECK-RESTART - LOOK FOR A CHECKPOINT LEFT BY A      *
+003650*                      PRIOR RUN AND, IF ONE IS FOUND AND   *
+003660*                      IT WAS WRITTEN ON TODAY'S RUN DATE,   *
+003670*                      RESUME PROCESSING AFTER IT RATHER     *
+003680*                      THAN REPROCESSING FROM IDX 1. THE    *
+003690*                      RUNNING CONTROL TOTALS ARE RESTORED  *
+003700*                      FROM THE SAME CHECKPOINT RECORD. A    *
+003710*                      CHECKPOINT LEFT BY AN EARLIER DAY'S    *
+003720*                      COMPLETED RUN (FZBCKPT SURVIVES ACROSS *
+003730*                      JOB RUNS UNDER DISP=MOD) IS NOT A LIVE *
+003740*                      RESTART POINT - TODAY'S RUN STARTS      *
+003750*                      FRESH AT IDX 1 AND THE CHECKPOINT FILE  *
+003760*                      IS TRUNCATED. IF TODAY'S CHECKPOINT IS  *
+003770*                      ALREADY AT OR PAST THE UPPER BOUND THE  *
+003780*                      RUN IS TREATED AS COMPLETE RATHER THAN  *
+003790*                      INCREMENTED, SO THE IDX COMPUTE BELOW   *
+003800*                      NEVER OVERFLOWS THE PIC 999 FIELD.      *
+003810*----------------------------------------------------------*
+003820 2000-CHECK-RESTART.
+003830     OPEN INPUT FZBCKPT-FILE.
+003840     IF FZB-CKPT-FILE-STATUS IS EQUAL TO "00"
+003850         PERFORM 2100-READ-CKPT-RECORD THRU 2100-EXIT
+003860             UNTIL FZB-CKPT-EOF
+003870         CLOSE FZBCKPT-FILE
+003880         IF FZB-LAST-CKPT-IDX IS GREATER THAN 0
+003890                 AND FZB-LAST-CKPT-DATE IS EQUAL TO FZB-RUN-DATE
+003900             IF FZB-LAST-CKPT-IDX IS GREATER THAN OR EQUAL TO
+003910                     FZB-UPPER-BOUND
+003920                 COMPUTE IDX = FZB-UPPER-BOUND + 1
+003930             ELSE
+003940                 COMPUTE IDX = FZB-LAST-CKPT-IDX + 1
+003950             END-IF
+003960             MOVE "Y" TO FZB-RESTART-SW
+003970             OPEN EXTEND FZBCKPT-FILE
+003980         ELSE
+003990             MOVE 1 TO IDX
+004000             MOVE 0 TO FZB-CNT-PLAIN
+004010             MOVE 0 TO FZB-CNT-FIZZ
+004020             MOVE 0 TO FZB-CNT-BUZZ
+004030             MOVE 0 TO FZB-CNT-FIZZBUZZ
+004040             MOVE 0 TO FZB-CNT-OTHER
+004050             OPEN OUTPUT FZBCKPT-FILE
+004060         END-IF
+004070     ELSE
+004080         MOVE 1 TO IDX
+004090         OPEN OUTPUT FZBCKPT-FILE
+004100     END-IF.
+004110 2000-EXIT.
+004120     EXIT.
+004130 2100-READ-CKPT-RECORD.
+004140     READ FZBCKPT-FILE
+004150         AT END
+004160             MOVE "Y" TO FZB-CKPT-EOF-SW
+004170         NOT AT END
+004180             MOVE FZB-CKPT-RUN-DATE TO FZB-LAST-CKPT-DATE
+004190             MOVE FZB-CKPT-IDX TO FZB-LAST-CKPT-IDX
+004200             MOVE FZB-CKPT-CNT-PLAIN TO FZB-CNT-PLAIN
+004210             MOVE FZB-CKPT-CNT-FIZZ TO FZB-CNT-FIZZ
+004220             MOVE FZB-CKPT-CNT-BUZZ TO FZB-CNT-BUZZ
+004230             MOVE FZB-CKPT-CNT-FIZZBUZZ TO FZB-CNT-FIZZBUZZ
+004240             MOVE FZB-CKPT-CNT-OTHER TO FZB-CNT-OTHER
+004250     END-READ.
+004260 2100-EXIT.
+004270     EXIT.
+004280
+004290*----------------------------------------------------------*
+004300* 2200-OPEN-HISTORY-FILE - OPEN THE FZBHIST VSAM KSDS FOR    *
+004310*                          UPDATE. THE CLUSTER MUST BE       *
+004320*                          DEFINED BY IDCAMS BEFORE THIS     *
+004330*                          STEP RUNS; IF IT IS NOT AVAILABLE *
+004340*                          THE RUN ABENDS RATHER THAN        *
+004350*                          SILENTLY SKIPPING HISTORY.        *
+004360*----------------------------------------------------------*
+004370 2200-OPEN-HISTORY-FILE.
+004380     OPEN I-O FZBHIST-FILE.
+004390     IF FZB-HIST-FILE-STATUS IS NOT EQUAL TO "00"
+004400         DISPLAY "FIZZBUZZ - ABEND - FZBHIST VSAM KSDS NOT "
+004410             "AVAILABLE (FILE STATUS " FZB-HIST-FILE-STATUS
+004420             ") - VERIFY THE CLUSTER WAS DEFINED BY IDCAMS "
+004430             "BEFORE THIS STEP RUNS"
+004440         MOVE 8 TO RETURN-CODE
+004450         STOP RUN
+004460     END-IF.
+004470 2200-EXIT.
+004480     EXIT.
+004490
+004500*----------------------------------------------------------*
+004510* 3000-CHECKPOINT - RECORD THE LAST COMPLETED IDX AND THE   *
+004520*                   RUNNING CONTROL TOTALS. WRITTEN EVERY   *
+004530*                   RECORD SO A RESTART NEVER REPLAYS AN    *
+004540*                   IDX THAT FZBOUT/FZBXTR ALREADY HOLD.    *
+004550*----------------------------------------------------------*
+004560 3000-CHECKPOINT.
+004570     MOVE FZB-RUN-DATE TO FZB-CKPT-RUN-DATE
+004580     MOVE IDX TO FZB-CKPT-IDX
+004590     MOVE FZB-CNT-PLAIN TO FZB-CKPT-CNT-PLAIN
+004600     MOVE FZB-CNT-FIZZ TO FZB-CKPT-CNT-FIZZ
+004610     MOVE FZB-CNT-BUZZ TO FZB-CKPT-CNT-BUZZ
+004620     MOVE FZB-CNT-FIZZBUZZ TO FZB-CKPT-CNT-FIZZBUZZ
+004630     MOVE FZB-CNT-OTHER TO FZB-CKPT-CNT-OTHER
+004640     WRITE FZB-CKPT-RECORD.
+004650 3000-EXIT.
+004660     EXIT.
+004670
+004680*----------------------------------------------------------*
+004690* 4000-CLASSIFY - BUILD THE CLASSIFICATION TEXT FOR THE     *
+004700*                 CURRENT IDX BY TESTING IT AGAINST EVERY   *
+004710*                 ENTRY IN THE DIVISOR/LABEL RULE TABLE.    *
+004720*----------------------------------------------------------*
+004730 4000-CLASSIFY.
+004740     MOVE SPACES TO FZB-CLASS-TEXT.
+004750     MOVE 1 TO FZB-CLASS-PTR.
+004760     MOVE 0 TO FZB-MATCH-COUNT.
+004770
+004780     PERFORM 4100-CHECK-RULE-ENTRY THRU 4100-EXIT
+004790         VARYING FZB-RULE-NDX FROM 1 BY 1
+004800         UNTIL FZB-RULE-NDX IS GREATER THAN FZB-RULE-COUNT.
+004810
+004820     IF FZB-MATCH-COUNT IS EQUAL TO 0
+004830         MOVE IDX TO FZB-CLASS-TEXT
+004840         MOVE "P" TO FZB-CLASS-KIND
+004850     ELSE
+004860         PERFORM 4200-DETERMINE-KIND THRU 4200-EXIT
+004870     END-IF.
+004880 4000-EXIT.
+004890     EXIT.
+004900
+004910 4100-CHECK-RULE-ENTRY.
+004920     COMPUTE FZB-MOD-RESULT =
+004930         FUNCTION MOD(IDX FZB-RULE-DIVISOR(FZB-RULE-NDX)).
+004940     IF FZB-MOD-RESULT IS EQUAL TO 0
+004950         STRING FZB-RULE-LABEL(FZB-RULE-NDX) DELIMITED BY SPACE
+004960             INTO FZB-CLASS-TEXT
+004970             WITH POINTER FZB-CLASS-PTR
+004980             ON OVERFLOW
+004990                 PERFORM 7750-FLUSH-DISPLAY-BUFFER THRU 7750-EXIT
+005000                 DISPLAY "FIZZBUZZ - ABEND - CLASSIFICATION TEXT "
+005010                     "FOR IDX " IDX " EXCEEDS THE PIC X(20) "
+005020                     "CAPACITY OF FZB-CLASS-TEXT"
+005030                 MOVE 8 TO RETURN-CODE
+005040                 STOP RUN
+005050         END-STRING
+005060         ADD 1 TO FZB-MATCH-COUNT
+005070         MOVE "Y" TO FZB-RULE-MATCHED-SW(FZB-RULE-NDX)
+005080     ELSE
+005090         MOVE "N" TO FZB-RULE-MATCHED-SW(FZB-RULE-NDX)
+005100     END-IF.
+005110 4100-EXIT.
+005120     EXIT.
+005130
+005140*----------------------------------------------------------*
+005150* 4200-DETERMINE-KIND - CLASSIFY THE MATCH PATTERN INTO THE *
+005160*                       CONTROL-TOTALS BUCKETS. RULE ENTRY  *
+005170*                       1 IS THE HISTORIC "FIZZ" SLOT AND   *
+005180*                       ENTRY 2 THE HISTORIC "BUZZ" SLOT;   *
+005190*                       ANY OTHER MATCH PATTERN (A THIRD OR *
+005200*                       LATER RULE INVOLVED) FALLS INTO     *
+005210*                       "OTHER".                            *
+005220*----------------------------------------------------------*
+005230 4200-DETERMINE-KIND.
+005240     MOVE "O" TO FZB-CLASS-KIND.
+005250     IF FZB-RULE-COUNT IS GREATER THAN OR EQUAL TO 2
+005260         IF FZB-MATCH-COUNT IS EQUAL TO 2
+005270                 AND FZB-RULE-MATCHED-SW(1) IS EQUAL TO "Y"
+005280                 AND FZB-RULE-MATCHED-SW(2) IS EQUAL TO "Y"
+005290             MOVE "X" TO FZB-CLASS-KIND
+005300         ELSE IF FZB-MATCH-COUNT IS EQUAL TO 1
+005310                 AND FZB-RULE-MATCHED-SW(1) IS EQUAL TO "Y"
+005320             MOVE "F" TO FZB-CLASS-KIND
+005330         ELSE IF FZB-MATCH-COUNT IS EQUAL TO 1
+005340                 AND FZB-RULE-MATCHED-SW(2) IS EQUAL TO "Y"
+005350             MOVE "B" TO FZB-CLASS-KIND
+005360         END-IF
+005370     ELSE
+005380         IF FZB-RULE-COUNT IS EQUAL TO 1
+005390                 AND FZB-MATCH-COUNT IS EQUAL TO 1
+005400                 AND FZB-RULE-MATCHED-SW(1) IS EQUAL TO "Y"
+005410             MOVE "F" TO FZB-CLASS-KIND
+005420         END-IF
+005430     END-IF.
+005440 4200-EXIT.
+005450     EXIT.
+005460
+005470*----------------------------------------------------------*
+005480* 7000-TALLY-COUNTS - ADD THIS IDX TO THE RUNNING CONTROL   *
+005490*                     TOTALS BASED ON HOW IT CLASSIFIED.    *
+005500*----------------------------------------------------------*
+005510 7000-TALLY-COUNTS.
+005520     IF FZB-CLASS-IS-PLAIN
+005530         ADD 1 TO FZB-CNT-PLAIN
+005540     ELSE IF FZB-CLASS-IS-FIZZ
+005550         ADD 1 TO FZB-CNT-FIZZ
+005560     ELSE IF FZB-CLASS-IS-BUZZ
+005570         ADD 1 TO FZB-CNT-BUZZ
+005580     ELSE IF FZB-CLASS-IS-FIZZBUZZ
+005590         ADD 1 TO FZB-CNT-FIZZBUZZ
+005600     ELSE
+005610         ADD 1 TO FZB-CNT-OTHER
+005620     END-IF.
+005630 7000-EXIT.
+005640     EXIT.
+005650
+005660*----------------------------------------------------------*
+005670* 7500-WRITE-HISTORY - WRITE (OR, ON A RERUN OF TODAY'S      *
+005680*                      RANGE, REWRITE) TODAY'S FZBHIST        *
+005690*                      RECORD FOR THIS IDX SO FZBCMPR CAN     *
+005700*                      RECONCILE THIS RUN AGAINST THE PRIOR   *
+005710*                      ONE.                                   *
+005720*----------------------------------------------------------*
+005730 7500-WRITE-HISTORY.
+005740     MOVE FZB-RUN-DATE TO FZB-HIST-RUN-DATE.
+005750     MOVE IDX TO FZB-HIST-IDX.
+005760     MOVE FZB-CLASS-KIND TO FZB-HIST-CLASS-KIND.
+005770     MOVE FZB-CLASS-TEXT TO FZB-HIST-CLASS-TEXT.
+005780     WRITE FZB-HIST-RECORD
+005790         INVALID KEY
+005800             REWRITE FZB-HIST-RECORD
+005810     END-WRITE.
+005820 7500-EXIT.
+005830     EXIT.
+005840
+005850*----------------------------------------------------------*
+005860* 7600-WRITE-EXTRACT - WRITE THIS IDX'S CLASSIFICATION TO    *
+005870*                      THE FZBXTR DOWNSTREAM INTERFACE       *
+005880*                      EXTRACT.                               *
+005890*----------------------------------------------------------*
+005900 7600-WRITE-EXTRACT.
+005910     MOVE IDX TO FZB-XTR-IDX.
+005920     MOVE FZB-CLASS-KIND TO FZB-XTR-CLASS-CODE.
+005930     MOVE FZB-RUN-DATE TO FZB-XTR-RUN-DATE.
+005940     MOVE FZB-RUN-TIME TO FZB-XTR-RUN-TIME.
+005950     WRITE FZB-XTR-RECORD.
+005960 7600-EXIT.
+005970     EXIT.
+005980
+005990*----------------------------------------------------------*
+006000* 7700-BUFFER-DISPLAY - HOLD THIS IDX'S CLASSIFICATION IN   *
+006010*                       THE CONSOLE OUTPUT BUFFER RATHER    *
+006020*                       THAN DISPLAYING IT IMMEDIATELY, SO  *
+006030*                       A HIGH-VOLUME RUN ISSUES ONE BLOCK  *
+006040*                       OF DISPLAYS PER FZB-DISP-BUFF-MAX   *
+006050*                       LINES INSTEAD OF ONE DISPLAY PER    *
+006060*                       RECORD.                             *
+006070*----------------------------------------------------------*
+006080 7700-BUFFER-DISPLAY.
+006090     ADD 1 TO FZB-DISP-BUFF-CNT.
+006100     MOVE FZB-CLASS-TEXT TO FZB-DISP-LINE(FZB-DISP-BUFF-CNT).
+006110     IF FZB-DISP-BUFF-CNT IS EQUAL TO FZB-DISP-BUFF-MAX
+006120         PERFORM 7750-FLUSH-DISPLAY-BUFFER THRU 7750-EXIT
+006130     END-IF.
+006140 7700-EXIT.
+006150     EXIT.
+006160
+006170*----------------------------------------------------------*
+006180* 7750-FLUSH-DISPLAY-BUFFER - DISPLAY EVERY LINE CURRENTLY  *
+006190*                             HELD IN THE OUTPUT BUFFER AND *
+006200*                             EMPTY IT. CALLED WHEN THE      *
+006210*                             BUFFER FILLS AND ONCE MORE AT *
+006220*                             END OF RUN TO FLUSH ANY        *
+006230*                             PARTIAL BLOCK.                 *
+006240*----------------------------------------------------------*
+006250 7750-FLUSH-DISPLAY-BUFFER.
+006260     PERFORM 7760-DISPLAY-ONE-LINE THRU 7760-EXIT
+006270         VARYING FZB-DISP-NDX FROM 1 BY 1
+006280         UNTIL FZB-DISP-NDX IS GREATER THAN FZB-DISP-BUFF-CNT.
+006290     MOVE 0 TO FZB-DISP-BUFF-CNT.
+006300 7750-EXIT.
+006310     EXIT.
+006320
+006330 7760-DISPLAY-ONE-LINE.
+006340     DISPLAY FZB-DISP-LINE(FZB-DISP-NDX).
+006350 7760-EXIT.
+006360     EXIT.
+006370
+006380*----------------------------------------------------------*
+006390* 9000-WRITE-SUMMARY - WRITE THE END-OF-RUN CONTROL TOTALS  *
+006400*                      REPORT TO FZBRPT AND TO SYSOUT SO    *
+006410*                      OPERATIONS CAN BALANCE THE RUN.      *
+006420*----------------------------------------------------------*
+006430 9000-WRITE-SUMMARY.
+006440     COMPUTE FZB-CNT-TOTAL = FZB-CNT-PLAIN + FZB-CNT-FIZZ
+006450         + FZB-CNT-BUZZ + FZB-CNT-FIZZBUZZ + FZB-CNT-OTHER.
+006460
+006470     OPEN OUTPUT FZBRPT-FILE.
+006480
+006490     MOVE "FIZZBUZZ CONTROL TOTALS REPORT" TO FZB-RPT-TEXT.
+006500     PERFORM 9100-EMIT-RPT-LINE THRU 9100-EXIT.
+006510
+006520     MOVE FZB-CNT-PLAIN TO FZB-RPT-NUMBER-ED.
+006530     STRING "PLAIN NUMBER LINES . . . . " DELIMITED BY SIZE
+006540         FZB-RPT-NUMBER-ED DELIMITED BY SIZE
+006550         INTO FZB-RPT-TEXT.
+006560     PERFORM 9100-EMIT-RPT-LINE THRU 9100-EXIT.
+006570
+006580     MOVE FZB-CNT-FIZZ TO FZB-RPT-NUMBER-ED.
+006590     STRING "FIZZ-ONLY LINES . . . . . . " DELIMITED BY SIZE
+006600         FZB-RPT-NUMBER-ED DELIMITED BY SIZE
+006610         INTO FZB-RPT-TEXT.
+006620     PERFORM 9100-EMIT-RPT-LINE THRU 9100-EXIT.
+006630
+006640     MOVE FZB-CNT-BUZZ TO FZB-RPT-NUMBER-ED.
+006650     STRING "BUZZ-ONLY LINES . . . . . . " DELIMITED BY SIZE
+006660         FZB-RPT-NUMBER-ED DELIMITED BY SIZE
+006670         INTO FZB-RPT-TEXT.
+006680     PERFORM 9100-EMIT-RPT-LINE THRU 9100-EXIT.
+006690
+006700     MOVE FZB-CNT-FIZZBUZZ TO FZB-RPT-NUMBER-ED.
+006710     STRING "FIZZBUZZ LINES. . . . . . . " DELIMITED BY SIZE
+006720         FZB-RPT-NUMBER-ED DELIMITED BY SIZE
+006730         INTO FZB-RPT-TEXT.
+006740     PERFORM 9100-EMIT-RPT-LINE THRU 9100-EXIT.
+006750
+006760     MOVE FZB-CNT-OTHER TO FZB-RPT-NUMBER-ED.
+006770     STRING "OTHER CATEGORY LINES. . . . " DELIMITED BY SIZE
+006780         FZB-RPT-NUMBER-ED DELIMITED BY SIZE
+006790         INTO FZB-RPT-TEXT.
+006800     PERFORM 9100-EMIT-RPT-LINE THRU 9100-EXIT.
+006810
+006820     MOVE FZB-CNT-TOTAL TO FZB-RPT-NUMBER-ED.
+006830     STRING "GRAND TOTAL RECORDS . . . . " DELIMITED BY SIZE
+006840         FZB-RPT-NUMBER-ED DELIMITED BY SIZE
+006850         INTO FZB-RPT-TEXT.
+006860     PERFORM 9100-EMIT-RPT-LINE THRU 9100-EXIT.
+006870
+006880     CLOSE FZBRPT-FILE.
+006890 9000-EXIT.
+006900     EXIT.
+006910
+006920 9100-EMIT-RPT-LINE.
+006930     DISPLAY FZB-RPT-TEXT.
+006940     WRITE FZB-RPT-LINE.
+006950     MOVE SPACES TO FZB-RPT-TEXT.
+006960 9100-EXIT.
+006970     EXIT.
+006980
