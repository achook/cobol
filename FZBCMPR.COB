@@ -0,0 +1,249 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. FZBCMPR.
+000030 AUTHOR. D SANTORO.
+000040 INSTALLATION. AMALGAMATED DATA PROCESSING - BATCH SUPPORT.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY.                                     *
+000090*   DATE       INIT  DESCRIPTION                            *
+000100*   ---------- ----  ------------------------------------   *
+000110*   08/09/2026 JHK   ORIGINAL PROGRAM. SCANS THE FZBHIST     *
+000120*                    RECORDS FOR THE CURRENT AND PRIOR RUN   *
+000130*                    DATES NAMED ON THE FZBCDCK CONTROL      *
+000140*                    CARD, TALLIES EACH DATE'S FIZZ/BUZZ/    *
+000150*                    FIZZBUZZ COUNTS, AND FLAGS ANY          *
+000160*                    DAY-OVER-DAY DRIFT BETWEEN THEM.        *
+000170*----------------------------------------------------------*
+000180
+000190 ENVIRONMENT DIVISION.
+000200
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT FZBHIST-FILE ASSIGN TO FZBHIST
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS DYNAMIC
+000260         RECORD KEY IS FZB-HIST-KEY
+000270         FILE STATUS IS FZB-HIST-FILE-STATUS.
+000280     SELECT FZBCDCK-FILE ASSIGN TO FZBCDCK
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS IS FZB-CDCK-FILE-STATUS.
+000310
+000320 DATA DIVISION.
+000330
+000340 FILE SECTION.
+000350 FD  FZBHIST-FILE
+000360     LABEL RECORDS ARE STANDARD.
+000370     COPY FZBHSTR.
+000380
+000390 FD  FZBCDCK-FILE
+000400     RECORDING MODE IS F
+000410     BLOCK CONTAINS 0 RECORDS
+000420     LABEL RECORDS ARE STANDARD.
+000430     COPY FZBCDTR.
+000440
+000450 WORKING-STORAGE SECTION.
+000460 77 FZB-HIST-FILE-STATUS  PIC X(02) VALUE "00".
+000470 77 FZB-CDCK-FILE-STATUS  PIC X(02) VALUE "00".
+000480 77 FZB-CURR-DATE         PIC 9(08) VALUE 0.
+000490 77 FZB-PRIOR-DATE        PIC 9(08) VALUE 0.
+000500 77 FZB-PRIOR-FOUND-SW    PIC X(01) VALUE "Y".
+000510     88 FZB-PRIOR-NOT-FOUND         VALUE "N".
+000520 77 FZB-DRIFT-SW          PIC X(01) VALUE "N".
+000530     88 FZB-DRIFT-FOUND             VALUE "Y".
+000540 77 FZB-TALLY-DATE        PIC 9(08) VALUE 0.
+000550 77 FZB-TALLY-DONE-SW     PIC X(01) VALUE "N".
+000560 01  FZB-TALLY-COUNTS.
+000570     05  FZB-TALLY-PLAIN        PIC 9(07) VALUE 0.
+000580     05  FZB-TALLY-FIZZ         PIC 9(07) VALUE 0.
+000590     05  FZB-TALLY-BUZZ         PIC 9(07) VALUE 0.
+000600     05  FZB-TALLY-FIZZBUZZ     PIC 9(07) VALUE 0.
+000610     05  FZB-TALLY-OTHER        PIC 9(07) VALUE 0.
+000620     05  FZB-TALLY-TOTAL        PIC 9(07) VALUE 0.
+000630 01  FZB-CURR-HIST.
+000640     05  FZB-CURR-CNT-PLAIN     PIC 9(07) VALUE 0.
+000650     05  FZB-CURR-CNT-FIZZ      PIC 9(07) VALUE 0.
+000660     05  FZB-CURR-CNT-BUZZ      PIC 9(07) VALUE 0.
+000670     05  FZB-CURR-CNT-FIZZBUZZ  PIC 9(07) VALUE 0.
+000680     05  FZB-CURR-CNT-OTHER     PIC 9(07) VALUE 0.
+000690     05  FZB-CURR-CNT-TOTAL     PIC 9(07) VALUE 0.
+000700 01  FZB-PRIOR-HIST.
+000710     05  FZB-PRIOR-CNT-PLAIN    PIC 9(07) VALUE 0.
+000720     05  FZB-PRIOR-CNT-FIZZ     PIC 9(07) VALUE 0.
+000730     05  FZB-PRIOR-CNT-BUZZ     PIC 9(07) VALUE 0.
+000740     05  FZB-PRIOR-CNT-FIZZBUZZ PIC 9(07) VALUE 0.
+000750     05  FZB-PRIOR-CNT-OTHER    PIC 9(07) VALUE 0.
+000760     05  FZB-PRIOR-CNT-TOTAL    PIC 9(07) VALUE 0.
+000770
+000780 PROCEDURE DIVISION.
+000790 BEGIN.
+000800     PERFORM 1000-READ-DATE-CARD THRU 1000-EXIT.
+000810     PERFORM 2000-RECONCILE THRU 2000-EXIT.
+000820     PERFORM 5000-COMPARE-COUNTS THRU 5000-EXIT.
+000830
+000840     IF FZB-DRIFT-FOUND
+000850         MOVE 4 TO RETURN-CODE
+000860     ELSE
+000870         MOVE 0 TO RETURN-CODE
+000880     END-IF.
+000890
+000900     STOP RUN.
+000910
+000920*----------------------------------------------------------*
+000930* 1000-READ-DATE-CARD - GET THE CURRENT AND PRIOR RUN DATES *
+000940*                       TO BE RECONCILED FROM FZBCDCK.      *
+000950*----------------------------------------------------------*
+000960 1000-READ-DATE-CARD.
+000970     OPEN INPUT FZBCDCK-FILE.
+000980     IF FZB-CDCK-FILE-STATUS IS NOT EQUAL TO "00"
+000990         DISPLAY "FZBCMPR - ABEND - FZBCDCK CONTROL CARD WAS "
+001000             "NOT SUPPLIED"
+001010         MOVE 8 TO RETURN-CODE
+001020         STOP RUN
+001030     END-IF.
+001040     READ FZBCDCK-FILE
+001050         AT END
+001060             DISPLAY "FZBCMPR - ABEND - FZBCDCK CONTROL CARD "
+001070                 "IS EMPTY"
+001080             MOVE 8 TO RETURN-CODE
+001090             CLOSE FZBCDCK-FILE
+001100             STOP RUN
+001110     END-READ.
+001120     MOVE FZB-CMPR-CURR-DATE TO FZB-CURR-DATE.
+001130     MOVE FZB-CMPR-PRIOR-DATE TO FZB-PRIOR-DATE.
+001140     CLOSE FZBCDCK-FILE.
+001150 1000-EXIT.
+001160     EXIT.
+001170
+001180*----------------------------------------------------------*
+001190* 2000-RECONCILE - SCAN FZBHIST FOR THE CURRENT AND PRIOR   *
+001200*                  RUN DATES AND TALLY EACH DATE'S          *
+001210*                  CLASSIFICATION COUNTS. A MISSING CURRENT *
+001220*                  DATE ABENDS THE STEP; A MISSING PRIOR    *
+001230*                  DATE (E.G. THE FIRST DAY THIS JOB EVER   *
+001240*                  RAN) SKIPS RECONCILIATION INSTEAD.       *
+001250*----------------------------------------------------------*
+001260 2000-RECONCILE.
+001270     OPEN INPUT FZBHIST-FILE.
+001280     IF FZB-HIST-FILE-STATUS IS NOT EQUAL TO "00"
+001290         DISPLAY "FZBCMPR - ABEND - FZBHIST VSAM KSDS NOT "
+001300             "AVAILABLE (FILE STATUS " FZB-HIST-FILE-STATUS ")"
+001310         MOVE 8 TO RETURN-CODE
+001320         STOP RUN
+001330     END-IF.
+001340
+001350     MOVE FZB-CURR-DATE TO FZB-TALLY-DATE.
+001360     PERFORM 2100-TALLY-DATE THRU 2100-EXIT.
+001370     MOVE FZB-TALLY-PLAIN TO FZB-CURR-CNT-PLAIN.
+001380     MOVE FZB-TALLY-FIZZ TO FZB-CURR-CNT-FIZZ.
+001390     MOVE FZB-TALLY-BUZZ TO FZB-CURR-CNT-BUZZ.
+001400     MOVE FZB-TALLY-FIZZBUZZ TO FZB-CURR-CNT-FIZZBUZZ.
+001410     MOVE FZB-TALLY-OTHER TO FZB-CURR-CNT-OTHER.
+001420     MOVE FZB-TALLY-TOTAL TO FZB-CURR-CNT-TOTAL.
+001430     IF FZB-CURR-CNT-TOTAL IS EQUAL TO 0
+001440         DISPLAY "FZBCMPR - ABEND - NO FZBHIST RECORDS FOUND "
+001450             "FOR CURRENT RUN DATE " FZB-CURR-DATE
+001460         MOVE 8 TO RETURN-CODE
+001470         CLOSE FZBHIST-FILE
+001480         STOP RUN
+001490     END-IF.
+001500
+001510     MOVE FZB-PRIOR-DATE TO FZB-TALLY-DATE.
+001520     PERFORM 2100-TALLY-DATE THRU 2100-EXIT.
+001530     MOVE FZB-TALLY-PLAIN TO FZB-PRIOR-CNT-PLAIN.
+001540     MOVE FZB-TALLY-FIZZ TO FZB-PRIOR-CNT-FIZZ.
+001550     MOVE FZB-TALLY-BUZZ TO FZB-PRIOR-CNT-BUZZ.
+001560     MOVE FZB-TALLY-FIZZBUZZ TO FZB-PRIOR-CNT-FIZZBUZZ.
+001570     MOVE FZB-TALLY-OTHER TO FZB-PRIOR-CNT-OTHER.
+001580     MOVE FZB-TALLY-TOTAL TO FZB-PRIOR-CNT-TOTAL.
+001590     IF FZB-PRIOR-CNT-TOTAL IS EQUAL TO 0
+001600         DISPLAY "FZBCMPR - WARNING - NO FZBHIST RECORDS FOUND "
+001610             "FOR PRIOR RUN DATE " FZB-PRIOR-DATE
+001620             " - RECONCILIATION SKIPPED"
+001630         MOVE "N" TO FZB-PRIOR-FOUND-SW
+001640     END-IF.
+001650
+001660     CLOSE FZBHIST-FILE.
+001670 2000-EXIT.
+001680     EXIT.
+001690
+001700*----------------------------------------------------------*
+001710* 2100-TALLY-DATE - POSITION FZBHIST AT THE FIRST RECORD    *
+001720*                   FOR FZB-TALLY-DATE AND TALLY EVERY      *
+001730*                   RECORD THAT FOLLOWS IN KEY SEQUENCE     *
+001740*                   UNTIL THE RUN DATE CHANGES.             *
+001750*----------------------------------------------------------*
+001760 2100-TALLY-DATE.
+001770     MOVE 0 TO FZB-TALLY-PLAIN FZB-TALLY-FIZZ FZB-TALLY-BUZZ
+001780         FZB-TALLY-FIZZBUZZ FZB-TALLY-OTHER FZB-TALLY-TOTAL.
+001790     MOVE "N" TO FZB-TALLY-DONE-SW.
+001800     MOVE FZB-TALLY-DATE TO FZB-HIST-RUN-DATE.
+001810     MOVE 0 TO FZB-HIST-IDX.
+001820     START FZBHIST-FILE KEY IS NOT LESS THAN FZB-HIST-KEY
+001830         INVALID KEY
+001840             MOVE "Y" TO FZB-TALLY-DONE-SW
+001850     END-START.
+001860     PERFORM 2200-TALLY-ONE-RECORD THRU 2200-EXIT
+001870         UNTIL FZB-TALLY-DONE-SW IS EQUAL TO "Y".
+001880 2100-EXIT.
+001890     EXIT.
+001900
+001910 2200-TALLY-ONE-RECORD.
+001920     READ FZBHIST-FILE NEXT RECORD
+001930         AT END
+001940             MOVE "Y" TO FZB-TALLY-DONE-SW
+001950     END-READ.
+001960     IF FZB-TALLY-DONE-SW IS NOT EQUAL TO "Y"
+001970         IF FZB-HIST-RUN-DATE IS NOT EQUAL TO FZB-TALLY-DATE
+001980             MOVE "Y" TO FZB-TALLY-DONE-SW
+001990         ELSE
+002000             ADD 1 TO FZB-TALLY-TOTAL
+002010             EVALUATE FZB-HIST-CLASS-KIND
+002020                 WHEN "P"
+002030                     ADD 1 TO FZB-TALLY-PLAIN
+002040                 WHEN "F"
+002050                     ADD 1 TO FZB-TALLY-FIZZ
+002060                 WHEN "B"
+002070                     ADD 1 TO FZB-TALLY-BUZZ
+002080                 WHEN "X"
+002090                     ADD 1 TO FZB-TALLY-FIZZBUZZ
+002100                 WHEN OTHER
+002110                     ADD 1 TO FZB-TALLY-OTHER
+002120             END-EVALUATE
+002130         END-IF
+002140     END-IF.
+002150 2200-EXIT.
+002160     EXIT.
+002170
+002180*----------------------------------------------------------*
+002190* 5000-COMPARE-COUNTS - FLAG ANY CHANGE IN THE FIZZ, BUZZ   *
+002200*                       OR FIZZBUZZ CONTROL TOTALS BETWEEN  *
+002210*                       THE PRIOR RUN AND TODAY'S RUN.      *
+002220*----------------------------------------------------------*
+002230 5000-COMPARE-COUNTS.
+002240     IF FZB-PRIOR-NOT-FOUND
+002250         GO TO 5000-EXIT
+002260     END-IF.
+002270     IF FZB-CURR-CNT-FIZZ IS NOT EQUAL TO FZB-PRIOR-CNT-FIZZ
+002280         DISPLAY "FZBCMPR - DRIFT - FIZZ COUNT CHANGED FROM "
+002290             FZB-PRIOR-CNT-FIZZ " TO " FZB-CURR-CNT-FIZZ
+002300         MOVE "Y" TO FZB-DRIFT-SW
+002310     END-IF.
+002320     IF FZB-CURR-CNT-BUZZ IS NOT EQUAL TO FZB-PRIOR-CNT-BUZZ
+002330         DISPLAY "FZBCMPR - DRIFT - BUZZ COUNT CHANGED FROM "
+002340             FZB-PRIOR-CNT-BUZZ " TO " FZB-CURR-CNT-BUZZ
+002350         MOVE "Y" TO FZB-DRIFT-SW
+002360     END-IF.
+002370     IF FZB-CURR-CNT-FIZZBUZZ IS NOT EQUAL TO
+002380             FZB-PRIOR-CNT-FIZZBUZZ
+002390         DISPLAY "FZBCMPR - DRIFT - FIZZBUZZ COUNT CHANGED "
+002400             "FROM " FZB-PRIOR-CNT-FIZZBUZZ " TO "
+002410             FZB-CURR-CNT-FIZZBUZZ
+002420         MOVE "Y" TO FZB-DRIFT-SW
+002430     END-IF.
+002440     IF NOT FZB-DRIFT-FOUND
+002450         DISPLAY "FZBCMPR - NO DRIFT DETECTED IN FIZZ, BUZZ "
+002460             "OR FIZZBUZZ COUNTS SINCE THE PRIOR RUN"
+002470     END-IF.
+002480 5000-EXIT.
+002490     EXIT.
