@@ -0,0 +1,83 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. FZBRSCHK.
+000030 AUTHOR. D SANTORO.
+000040 INSTALLATION. AMALGAMATED DATA PROCESSING - BATCH SUPPORT.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY.                                     *
+000090*   DATE       INIT  DESCRIPTION                            *
+000100*   ---------- ----  ------------------------------------   *
+000110*   08/09/2026 JHK   ORIGINAL PROGRAM. SCANS FZBCKPT FOR A   *
+000120*                    CHECKPOINT DATED TODAY AND SETS         *
+000130*                    RETURN-CODE SO THE JOB STREAM CAN       *
+000140*                    DECIDE WHETHER FZBOUT/FZBCKPT/FZBXTR    *
+000150*                    NEED TO BE CLEARED BEFORE FIZZBUZZ      *
+000160*                    RUNS. RC=0 MEANS TODAY'S CHECKPOINT IS  *
+000170*                    LIVE (RESTART - LEAVE THE DATASETS      *
+000180*                    ALONE); RC=4 MEANS THERE IS NO LIVE     *
+000190*                    CHECKPOINT FOR TODAY (FRESH START -     *
+000200*                    THE DATASETS NEED TO BE CLEARED).       *
+000210*----------------------------------------------------------*
+000220
+000230 ENVIRONMENT DIVISION.
+000240
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT FZBCKPT-FILE ASSIGN TO FZBCKPT
+000280         ORGANIZATION IS SEQUENTIAL
+000290         FILE STATUS IS FZB-CKPT-FILE-STATUS.
+000300
+000310 DATA DIVISION.
+000320
+000330 FILE SECTION.
+000340 FD  FZBCKPT-FILE
+000350     RECORDING MODE IS F
+000360     BLOCK CONTAINS 0 RECORDS
+000370     LABEL RECORDS ARE STANDARD.
+000380     COPY FZBCKPR.
+000390
+000400 WORKING-STORAGE SECTION.
+000410 77 FZB-CKPT-FILE-STATUS  PIC X(02) VALUE "00".
+000420 77 FZB-CKPT-EOF-SW       PIC X(01) VALUE "N".
+000430     88 FZB-CKPT-EOF               VALUE "Y".
+000440 77 FZB-LAST-CKPT-IDX     PIC 9(05) VALUE 0.
+000450 77 FZB-LAST-CKPT-DATE    PIC 9(08) VALUE 0.
+000460 77 FZB-RUN-DATE          PIC 9(08) VALUE 0.
+000470
+000480 PROCEDURE DIVISION.
+000490 BEGIN.
+000500     ACCEPT FZB-RUN-DATE FROM DATE YYYYMMDD.
+000510     OPEN INPUT FZBCKPT-FILE.
+000520     IF FZB-CKPT-FILE-STATUS IS NOT EQUAL TO "00"
+000530         MOVE 4 TO RETURN-CODE
+000540         STOP RUN
+000550     END-IF.
+000560     PERFORM 1000-READ-CKPT-RECORD THRU 1000-EXIT
+000570         UNTIL FZB-CKPT-EOF.
+000580     CLOSE FZBCKPT-FILE.
+000590     IF FZB-LAST-CKPT-IDX IS GREATER THAN 0
+000600             AND FZB-LAST-CKPT-DATE IS EQUAL TO FZB-RUN-DATE
+000610         MOVE 0 TO RETURN-CODE
+000620     ELSE
+000630         MOVE 4 TO RETURN-CODE
+000640     END-IF.
+000650     STOP RUN.
+000660
+000670*----------------------------------------------------------*
+000680* 1000-READ-CKPT-RECORD - READ FZBCKPT TO END OF FILE,      *
+000690*                         KEEPING THE LAST RECORD'S IDX     *
+000700*                         AND RUN DATE, THE SAME WAY        *
+000710*                         FIZZBUZZ ITSELF SCANS FOR A LIVE  *
+000720*                         RESTART POINT.                    *
+000730*----------------------------------------------------------*
+000740 1000-READ-CKPT-RECORD.
+000750     READ FZBCKPT-FILE
+000760         AT END
+000770             MOVE "Y" TO FZB-CKPT-EOF-SW
+000780         NOT AT END
+000790             MOVE FZB-CKPT-RUN-DATE TO FZB-LAST-CKPT-DATE
+000800             MOVE FZB-CKPT-IDX TO FZB-LAST-CKPT-IDX
+000810     END-READ.
+000820 1000-EXIT.
+000830     EXIT.
