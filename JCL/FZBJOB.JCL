@@ -0,0 +1,90 @@
+//FZBJOB   JOB (ACCTNO),'FIZZBUZZ DAILY RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*-------------------------------------------------------------*
+//* FZBJOB   - DAILY FIZZBUZZ RUN AND PRIOR-DAY RECONCILIATION.  *
+//*                                                               *
+//*   STEP005  RUNS FZBRSCHK TO CHECK WHETHER FZBCKPT HOLDS A    *
+//*            LIVE CHECKPOINT FOR TODAY. RC=0 MEANS TODAY'S     *
+//*            RUN IS A RESTART - FZBOUT/FZBCKPT/FZBXTR ARE      *
+//*            LEFT ALONE SO STEP010 CAN APPEND TO THEM. RC=4    *
+//*            MEANS THIS IS A FRESH DAY - THE FOLLOWING         *
+//*            IF/ENDIF BLOCK DELETES THE THREE DATASETS SO      *
+//*            DISP=MOD ON STEP010 STARTS THEM EMPTY INSTEAD OF  *
+//*            APPENDING TODAY'S OUTPUT AFTER A PRIOR DAY'S.     *
+//*   STEP010  RUNS FIZZBUZZ. NORMAL COMPLETION SETS RC=0;       *
+//*            A REQUESTED RANGE THAT WOULD OVERFLOW IDX, OR AN  *
+//*            UNAVAILABLE FZBHIST CLUSTER, ABENDS THE STEP AT   *
+//*            RC=8.                                             *
+//*   STEP020  RUNS FZBCMPR TO RECONCILE TODAY'S CONTROL TOTALS  *
+//*            AGAINST THE PRIOR RUN. RC=0 MEANS NO DRIFT, RC=4  *
+//*            MEANS FIZZ/BUZZ/FIZZBUZZ COUNTS DRIFTED AND        *
+//*            OPERATIONS SHOULD REVIEW SYSOUT, RC=8 MEANS THE   *
+//*            STEP COULD NOT FIND TODAY'S FZBHIST RECORD. THE   *
+//*            COND PARAMETER SKIPS THIS STEP IF STEP010 ABENDED *
+//*            SINCE THERE IS NOTHING VALID TO RECONCILE.         *
+//*                                                               *
+//* MODIFICATION HISTORY.                                         *
+//*   DATE       INIT  DESCRIPTION                                *
+//*   ---------- ----  ------------------------------------       *
+//*   08/09/2026 JHK   ORIGINAL JOB STREAM.                       *
+//*   08/09/2026 JHK   ADD FZBXTR DD TO STEP010 FOR THE NEW       *
+//*                    DOWNSTREAM INTERFACE EXTRACT DATASET.      *
+//*   08/09/2026 JHK   CHANGE FZBOUT/FZBCKPT/FZBXTR TO DISP=MOD   *
+//*                    ON ENTRY AND CATLG ON BOTH NORMAL AND       *
+//*                    ABNORMAL STEP END. NEW/DELETE FAILED       *
+//*                    ALLOCATION ON A RERUN ONCE THE DATASET WAS *
+//*                    CATALOGED, AND DELETE-ON-ABEND DESTROYED    *
+//*                    THE PARTIAL DATA A RESTARTED RUN NEEDS.     *
+//*   08/09/2026 JHK   ADD STEP005 (FZBRSCHK) AND A CONDITIONAL    *
+//*                    IDCAMS DELETE OF FZBOUT/FZBCKPT/FZBXTR ON   *
+//*                    A FRESH DAY. DISP=MOD MAKES STEP010 OPEN    *
+//*                    AT END-OF-DATA REGARDLESS OF WHETHER THE    *
+//*                    PROGRAM OPENS OUTPUT OR EXTEND, SO A NEW    *
+//*                    DAY'S RUN WAS APPENDING AFTER THE PRIOR     *
+//*                    DAY'S RECORDS INSTEAD OF STARTING CLEAN.    *
+//*-------------------------------------------------------------*
+//*
+//STEP005  EXEC PGM=FZBRSCHK
+//STEPLIB  DD DSN=PROD.FZB.LOADLIB,DISP=SHR
+//FZBCKPT  DD DSN=PROD.FZB.CHECKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//FRESHDAY IF (STEP005.RC = 4) THEN
+//STEP006  EXEC PGM=IDCAMS
+//STEPLIB  DD DSN=PROD.FZB.LOADLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.FZB.OUTPUT NONVSAM PURGE
+  SET MAXCC=0
+  DELETE PROD.FZB.CHECKPT NONVSAM PURGE
+  SET MAXCC=0
+  DELETE PROD.FZB.EXTRACT NONVSAM PURGE
+  SET MAXCC=0
+/*
+//FRESHDAY ENDIF
+//*
+//STEP010  EXEC PGM=FIZZBUZZ
+//STEPLIB  DD DSN=PROD.FZB.LOADLIB,DISP=SHR
+//FZBCTL   DD DSN=PROD.FZB.CNTLCARD,DISP=SHR
+//FZBOUT   DD DSN=PROD.FZB.OUTPUT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//FZBCKPT  DD DSN=PROD.FZB.CHECKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//FZBRPT   DD SYSOUT=*
+//FZBHIST  DD DSN=PROD.FZB.HISTORY,DISP=SHR
+//FZBXTR   DD DSN=PROD.FZB.EXTRACT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=FZBCMPR,COND=(8,GE,STEP010)
+//STEPLIB  DD DSN=PROD.FZB.LOADLIB,DISP=SHR
+//FZBHIST  DD DSN=PROD.FZB.HISTORY,DISP=SHR
+//FZBCDCK  DD DSN=PROD.FZB.CMPRCARD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
