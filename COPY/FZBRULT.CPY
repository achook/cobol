@@ -0,0 +1,16 @@
+000010*----------------------------------------------------------*
+000020* FZBRULT   -  DIVISOR/LABEL RULE TABLE.                    *
+000030*              LOADED FROM FZBCTL RULE RECORDS AT STARTUP   *
+000040*              (SEE FZBCTLR). ENTRY 1 AND ENTRY 2 ARE       *
+000050*              TREATED AS THE CLASSIC FIZZ/BUZZ PAIR FOR    *
+000060*              CONTROL-TOTALS PURPOSES; ANY ADDITIONAL      *
+000070*              ENTRIES ADD CATEGORIES WITHOUT A PROGRAM     *
+000080*              CHANGE.                                      *
+000090*----------------------------------------------------------*
+000100 01  FZB-RULE-TABLE.
+000110     05  FZB-RULE-COUNT          PIC 9(02) VALUE 0.
+000120     05  FZB-RULE-ENTRY OCCURS 10 TIMES
+000130             INDEXED BY FZB-RULE-NDX.
+000140         10  FZB-RULE-DIVISOR    PIC 9(05) COMP-3.
+000150         10  FZB-RULE-LABEL      PIC X(08).
+000160         10  FZB-RULE-MATCHED-SW PIC X(01).
