@@ -0,0 +1,9 @@
+000010*----------------------------------------------------------*
+000020* FZBOUTR   -  CLASSIFIED-RESULTS OUTPUT RECORD             *
+000030*              ONE RECORD PER IDX VALUE PROCESSED.          *
+000040*----------------------------------------------------------*
+000050 01  FZB-OUT-RECORD.
+000060     05  FZB-OUT-IDX             PIC 9(09).
+000070     05  FILLER                  PIC X(01).
+000080     05  FZB-OUT-CLASS-TEXT      PIC X(20).
+000090     05  FILLER                  PIC X(50).
