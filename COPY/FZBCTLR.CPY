@@ -0,0 +1,25 @@
+000010*----------------------------------------------------------*
+000020* FZBCTLR   -  CONTROL-CARD (SYSIN) PARAMETER RECORD.       *
+000030*              TYPE "1" IS THE RUN HEADER (UPPER BOUND AND  *
+000040*              CHECKPOINT INTERVAL). TYPE "2" IS A DIVISOR/ *
+000050*              LABEL RULE - ONE CARD PER CATEGORY. AS MANY  *
+000060*              TYPE "2" CARDS AS THERE ARE CATEGORIES MAY   *
+000070*              FOLLOW THE HEADER; OPERATIONS ADDS A NEW     *
+000080*              CATEGORY BY ADDING A CARD, NOT BY CHANGING   *
+000090*              THE PROGRAM. WHEN NO TYPE "2" CARDS ARE      *
+000100*              SUPPLIED THE PROGRAM DEFAULTS TO THE CLASSIC *
+000110*              FIZZ/3, BUZZ/5 PAIR.                         *
+000120*----------------------------------------------------------*
+000130 01  FZB-CTL-RECORD.
+000140     05  FZB-CTL-TYPE            PIC X(01).
+000150         88  FZB-CTL-IS-HEADER       VALUE "1".
+000160         88  FZB-CTL-IS-RULE         VALUE "2".
+000170     05  FZB-CTL-DATA            PIC X(79).
+000180     05  FZB-CTL-HDR REDEFINES FZB-CTL-DATA.
+000190         10  FZB-CTL-UPPER-BOUND     PIC 9(05).
+000200         10  FZB-CTL-CKPT-INTVL      PIC 9(05).
+000210         10  FILLER                  PIC X(69).
+000220     05  FZB-CTL-RULE REDEFINES FZB-CTL-DATA.
+000230         10  FZB-CTL-DIVISOR         PIC 9(05).
+000240         10  FZB-CTL-LABEL           PIC X(08).
+000250         10  FILLER                  PIC X(66).
