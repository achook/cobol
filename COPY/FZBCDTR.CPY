@@ -0,0 +1,12 @@
+000010*----------------------------------------------------------*
+000020* FZBCDTR   -  FZBCMPR CONTROL CARD (FZBCDCK). CARRIES THE   *
+000030*              CURRENT AND PRIOR RUN DATES (YYYYMMDD) THE    *
+000040*              JOB STREAM WANTS RECONCILED. SUPPLIED BY THE  *
+000050*              SCHEDULER/JCL RATHER THAN COMPUTED IN-PROGRAM *
+000060*              SO SITE CALENDAR AND HOLIDAY RULES STAY OUT   *
+000070*              OF THE COMPARE PROGRAM.                       *
+000080*----------------------------------------------------------*
+000090 01  FZB-CMPR-CTL-RECORD.
+000100     05  FZB-CMPR-CURR-DATE     PIC 9(08).
+000110     05  FZB-CMPR-PRIOR-DATE    PIC 9(08).
+000120     05  FILLER                 PIC X(64).
