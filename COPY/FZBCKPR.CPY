@@ -0,0 +1,22 @@
+000010*----------------------------------------------------------*
+000020* FZBCKPR   -  CHECKPOINT/RESTART RECORD                    *
+000030*              WRITTEN PERIODICALLY DURING THE PROCESSING   *
+000040*              LOOP SO A RERUN CAN RESUME AFTER THE LAST    *
+000050*              COMPLETED IDX INSTEAD OF STARTING AT ONE.    *
+000060*              CARRIES THE RUNNING CONTROL TOTALS SO A      *
+000070*              RESTARTED RUN'S SUMMARY REPORT STAYS         *
+000080*              ACCURATE AS WELL. THE RUN DATE IS CARRIED    *
+000090*              TOO, SINCE FZBCKPT PERSISTS ACROSS JOB RUNS  *
+000100*              (DISP=MOD) - A CHECKPOINT LEFT BY A PRIOR    *
+000110*              DAY'S COMPLETED RUN IS NOT A LIVE RESTART    *
+000120*              POINT FOR TODAY'S RUN.                       *
+000130*----------------------------------------------------------*
+000140 01  FZB-CKPT-RECORD.
+000150     05  FZB-CKPT-RUN-DATE       PIC 9(08).
+000160     05  FZB-CKPT-IDX            PIC 9(05).
+000170     05  FZB-CKPT-CNT-PLAIN      PIC 9(07).
+000180     05  FZB-CKPT-CNT-FIZZ       PIC 9(07).
+000190     05  FZB-CKPT-CNT-BUZZ       PIC 9(07).
+000200     05  FZB-CKPT-CNT-FIZZBUZZ   PIC 9(07).
+000210     05  FZB-CKPT-CNT-OTHER      PIC 9(07).
+000220     05  FILLER                  PIC X(32).
