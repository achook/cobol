@@ -0,0 +1,17 @@
+000010*----------------------------------------------------------*
+000020* FZBXTRR   -  DOWNSTREAM INTERFACE EXTRACT RECORD          *
+000030*              (FZBXTR). ONE RECORD PER CLASSIFIED IDX.     *
+000040*              THIS LAYOUT IS A PUBLISHED INTERFACE - OTHER *
+000050*              SHOP JOBS READ IT DIRECTLY, SO FIELDS ARE    *
+000060*              ADDED ONLY BY EXTENDING THE TRAILING FILLER, *
+000070*              NEVER BY CHANGING AN EXISTING FIELD'S        *
+000080*              POSITION OR LENGTH.                          *
+000090*----------------------------------------------------------*
+000100 01  FZB-XTR-RECORD.
+000110     05  FZB-XTR-IDX            PIC 9(05).
+000120     05  FILLER                 PIC X(01).
+000130     05  FZB-XTR-CLASS-CODE     PIC X(01).
+000140     05  FILLER                 PIC X(01).
+000150     05  FZB-XTR-RUN-DATE       PIC 9(08).
+000160     05  FZB-XTR-RUN-TIME       PIC 9(08).
+000170     05  FILLER                 PIC X(56).
