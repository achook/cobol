@@ -0,0 +1,16 @@
+000010*----------------------------------------------------------*
+000020* FZBHSTR   -  DAILY RUN HISTORY RECORD (FZBHIST VSAM KSDS). *
+000030*              ONE RECORD IS KEPT PER IDX CLASSIFIED ON A    *
+000040*              GIVEN RUN DATE, KEYED BY FZB-HIST-KEY         *
+000050*              (RUN DATE, YYYYMMDD, THEN IDX) SO FZBCMPR CAN *
+000060*              SCAN A SINGLE DATE'S RECORDS IN KEY SEQUENCE  *
+000070*              AND RECONCILE TODAY'S FIZZ/BUZZ/FIZZBUZZ      *
+000080*              COUNTS AGAINST THE PRIOR RUN.                 *
+000090*----------------------------------------------------------*
+000100 01  FZB-HIST-RECORD.
+000110     05  FZB-HIST-KEY.
+000120         10  FZB-HIST-RUN-DATE  PIC 9(08).
+000130         10  FZB-HIST-IDX       PIC 9(03).
+000140     05  FZB-HIST-CLASS-KIND    PIC X(01).
+000150     05  FZB-HIST-CLASS-TEXT    PIC X(20).
+000160     05  FILLER                 PIC X(48).
