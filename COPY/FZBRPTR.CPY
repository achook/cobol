@@ -0,0 +1,5 @@
+000010*----------------------------------------------------------*
+000020* FZBRPTR   -  END-OF-RUN CONTROL TOTALS REPORT LINE        *
+000030*----------------------------------------------------------*
+000040 01  FZB-RPT-LINE.
+000050     05  FZB-RPT-TEXT            PIC X(80).
